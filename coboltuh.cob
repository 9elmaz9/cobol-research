@@ -0,0 +1,108 @@
+      $set sourceformat(free)
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltuh.
+AUTHOR. Elmaz Dzhelianchyk.
+DATE-WRITTEN. August 8th 2026
+*> August 8th 2026 - new batch hours-totaling run against HOURSIN.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HOURS-FILE ASSIGN TO "HOURSIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT HOURS-REPORT ASSIGN TO "HOURSRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD HOURS-FILE.
+01 HOURS-RECORD.
+    05 HR-EMP-NAME PIC X(30).
+    05 HR-NUM1 PIC 9.
+    05 HR-NUM2 PIC 9.
+
+FD HOURS-REPORT.
+01 HOURS-REPORT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-SW PIC X VALUE "N".
+    88 END-OF-HOURS VALUE "Y".
+01 WS-EMP-TOTAL PIC 99 VALUE 0.
+01 WS-GRAND-TOTAL PIC 9(5) VALUE 0.
+01 WS-EMP-COUNT PIC 999 VALUE 0.
+01 WS-REJECT-COUNT PIC 999 VALUE 0.
+01 WS-DETAIL-LINE.
+    05 FILLER PIC X(5) VALUE SPACES.
+    05 DL-NAME PIC X(30).
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 DL-NUM1 PIC 9.
+    05 FILLER PIC X(3) VALUE " + ".
+    05 DL-NUM2 PIC 9.
+    05 FILLER PIC X(3) VALUE " = ".
+    05 DL-TOTAL PIC 99.
+01 WS-HEADING-LINE-1 PIC X(80) VALUE
+    "PAYROLL HOURS TOTALING REPORT".
+01 WS-HEADING-LINE-2 PIC X(80) VALUE ALL "-".
+01 WS-SUMMARY-LINE.
+    05 FILLER PIC X(5) VALUE SPACES.
+    05 FILLER PIC X(25) VALUE "EMPLOYEES PROCESSED:".
+    05 SL-COUNT PIC ZZ9.
+01 WS-GRAND-LINE.
+    05 FILLER PIC X(5) VALUE SPACES.
+    05 FILLER PIC X(25) VALUE "GRAND TOTAL HOURS:".
+    05 GL-TOTAL PIC Z(4)9.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM UNTIL END-OF-HOURS
+        PERFORM 2000-READ-HOURS-RECORD
+        IF NOT END-OF-HOURS
+            PERFORM 3000-PROCESS-EMPLOYEE
+        END-IF
+    END-PERFORM
+    PERFORM 8000-WRITE-SUMMARY
+    DISPLAY "Run complete - " WS-EMP-COUNT " processed, "
+        WS-REJECT-COUNT " rejected"
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT HOURS-FILE
+    OPEN OUTPUT HOURS-REPORT
+    WRITE HOURS-REPORT-LINE FROM WS-HEADING-LINE-1
+    WRITE HOURS-REPORT-LINE FROM WS-HEADING-LINE-2.
+
+2000-READ-HOURS-RECORD.
+    READ HOURS-FILE
+        AT END SET END-OF-HOURS TO TRUE
+    END-READ.
+
+3000-PROCESS-EMPLOYEE.
+    IF HR-NUM1 NOT NUMERIC OR HR-NUM2 NOT NUMERIC
+        ADD 1 TO WS-REJECT-COUNT
+        DISPLAY "Rejected record for " HR-EMP-NAME " - invalid hours"
+    ELSE
+        COMPUTE WS-EMP-TOTAL = HR-NUM1 + HR-NUM2
+        ADD 1 TO WS-EMP-COUNT
+        ADD WS-EMP-TOTAL TO WS-GRAND-TOTAL
+            ON SIZE ERROR
+                DISPLAY "Grand total exceeded report capacity - "
+                    "totals from this point are unreliable"
+        END-ADD
+        MOVE HR-EMP-NAME TO DL-NAME
+        MOVE HR-NUM1 TO DL-NUM1
+        MOVE HR-NUM2 TO DL-NUM2
+        MOVE WS-EMP-TOTAL TO DL-TOTAL
+        WRITE HOURS-REPORT-LINE FROM WS-DETAIL-LINE
+    END-IF.
+
+8000-WRITE-SUMMARY.
+    WRITE HOURS-REPORT-LINE FROM WS-HEADING-LINE-2
+    MOVE WS-EMP-COUNT TO SL-COUNT
+    WRITE HOURS-REPORT-LINE FROM WS-SUMMARY-LINE
+    MOVE WS-GRAND-TOTAL TO GL-TOTAL
+    WRITE HOURS-REPORT-LINE FROM WS-GRAND-LINE.
+
+9000-TERMINATE.
+    CLOSE HOURS-FILE
+    CLOSE HOURS-REPORT.
