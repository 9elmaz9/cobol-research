@@ -0,0 +1,169 @@
+      $set sourceformat(free)
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltub.
+AUTHOR. Elmaz Dzhelianchyk.
+DATE-WRITTEN. August 8th 2026
+*> August 8th 2026 - batch counterpart to coboltut.cob; feeds the
+*> same intake/report files from a KIOSKIN extract instead of ACCEPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BATCH-INPUT-FILE ASSIGN TO "KIOSKIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT INTAKE-FILE ASSIGN TO "INTAKE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INTAKE-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "DAILYRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD BATCH-INPUT-FILE.
+01 BATCH-INPUT-RECORD.
+    05 BI-NAME PIC X(30).
+    05 BI-NUM1 PIC 9.
+    05 BI-NUM2 PIC 9.
+    05 BI-SSN.
+        10 BI-SSAREA PIC 999.
+        10 BI-SSGROUP PIC 99.
+        10 BI-SSSERIAL PIC 9999.
+
+FD INTAKE-FILE.
+01 INTAKE-RECORD.
+    05 IN-NAME PIC X(30).
+    05 IN-NUM1 PIC 9.
+    05 IN-NUM2 PIC 9.
+    05 IN-TOTAL PIC 99.
+    05 IN-SSAREA PIC 999.
+    05 IN-SSGROUP PIC 99.
+    05 IN-SSSERIAL PIC 9999.
+
+FD REPORT-FILE.
+01 REPORT-RECORD PIC X(55).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-SW PIC X VALUE "N".
+    88 END-OF-BATCH VALUE "Y".
+01 WS-SSN-SW PIC X VALUE "N".
+    88 SSN-VALID VALUE "Y".
+    88 SSN-INVALID VALUE "N".
+01 WS-INTAKE-STATUS PIC XX VALUE "00".
+01 WS-REPORT-STATUS PIC XX VALUE "00".
+01 Total PIC 99 VALUE 0.
+01 WS-ACCEPT-COUNT PIC 999 VALUE 0.
+01 WS-REJECT-COUNT PIC 999 VALUE 0.
+01 WS-REPORT-LINE.
+    05 RPT-NAME PIC X(30).
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 RPT-NUM1 PIC 9.
+    05 FILLER PIC X(3) VALUE " + ".
+    05 RPT-NUM2 PIC 9.
+    05 FILLER PIC X(3) VALUE " = ".
+    05 RPT-TOTAL PIC 99.
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 RPT-SSAREA PIC 999.
+    05 FILLER PIC X(1) VALUE "-".
+    05 RPT-SSGROUP PIC 99.
+    05 FILLER PIC X(1) VALUE "-".
+    05 RPT-SSSERIAL PIC 9999.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM UNTIL END-OF-BATCH
+        PERFORM 2000-READ-BATCH-RECORD
+        IF NOT END-OF-BATCH
+            PERFORM 3000-PROCESS-BATCH-RECORD
+        END-IF
+    END-PERFORM
+    DISPLAY "Batch complete - " WS-ACCEPT-COUNT " accepted, "
+        WS-REJECT-COUNT " rejected"
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT BATCH-INPUT-FILE
+    OPEN INPUT INTAKE-FILE
+    IF WS-INTAKE-STATUS = "35"
+        OPEN OUTPUT INTAKE-FILE
+        CLOSE INTAKE-FILE
+    ELSE
+        CLOSE INTAKE-FILE
+    END-IF
+    OPEN EXTEND INTAKE-FILE
+    OPEN INPUT REPORT-FILE
+    IF WS-REPORT-STATUS = "35"
+        OPEN OUTPUT REPORT-FILE
+        CLOSE REPORT-FILE
+    ELSE
+        CLOSE REPORT-FILE
+    END-IF
+    OPEN EXTEND REPORT-FILE.
+
+2000-READ-BATCH-RECORD.
+    READ BATCH-INPUT-FILE
+        AT END SET END-OF-BATCH TO TRUE
+    END-READ.
+
+3000-PROCESS-BATCH-RECORD.
+    IF BI-NUM1 NOT NUMERIC OR BI-NUM2 NOT NUMERIC
+        ADD 1 TO WS-REJECT-COUNT
+        DISPLAY "Rejected record for " BI-NAME " - invalid sum values"
+    ELSE
+        PERFORM 3100-VALIDATE-SSN
+        IF SSN-INVALID
+            ADD 1 TO WS-REJECT-COUNT
+            DISPLAY "Rejected record for " BI-NAME " - invalid SSN"
+        ELSE
+            COMPUTE Total = BI-NUM1 + BI-NUM2
+            PERFORM 4000-WRITE-INTAKE-RECORD
+            PERFORM 5000-WRITE-REPORT-RECORD
+            ADD 1 TO WS-ACCEPT-COUNT
+        END-IF
+    END-IF.
+
+3100-VALIDATE-SSN.
+    IF BI-SSN NOT NUMERIC
+        SET SSN-INVALID TO TRUE
+    ELSE
+        IF BI-SSAREA = 0 OR BI-SSAREA = 666
+                OR (BI-SSAREA >= 900 AND BI-SSAREA <= 999)
+            SET SSN-INVALID TO TRUE
+        ELSE
+            IF BI-SSGROUP = 0
+                SET SSN-INVALID TO TRUE
+            ELSE
+                IF BI-SSSERIAL = 0
+                    SET SSN-INVALID TO TRUE
+                ELSE
+                    SET SSN-VALID TO TRUE
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+4000-WRITE-INTAKE-RECORD.
+    MOVE BI-NAME TO IN-NAME
+    MOVE BI-NUM1 TO IN-NUM1
+    MOVE BI-NUM2 TO IN-NUM2
+    MOVE Total TO IN-TOTAL
+    MOVE BI-SSAREA TO IN-SSAREA
+    MOVE BI-SSGROUP TO IN-SSGROUP
+    MOVE BI-SSSERIAL TO IN-SSSERIAL
+    WRITE INTAKE-RECORD.
+
+5000-WRITE-REPORT-RECORD.
+    MOVE BI-NAME TO RPT-NAME
+    MOVE BI-NUM1 TO RPT-NUM1
+    MOVE BI-NUM2 TO RPT-NUM2
+    MOVE Total TO RPT-TOTAL
+    MOVE BI-SSAREA TO RPT-SSAREA
+    MOVE BI-SSGROUP TO RPT-SSGROUP
+    MOVE BI-SSSERIAL TO RPT-SSSERIAL
+    WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+9000-TERMINATE.
+    CLOSE BATCH-INPUT-FILE
+    CLOSE INTAKE-FILE
+    CLOSE REPORT-FILE.
