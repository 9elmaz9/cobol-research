@@ -0,0 +1,19 @@
+//COBTUB   JOB (ACCTNO),'KIOSK BATCH ENTRY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS COBOLTUB AGAINST THE NIGHTLY KIOSKIN EXTRACT.
+//* ADDED AUGUST 2026.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=COBOLTUB
+//STEPLIB  DD DSN=PROD.COBOLTUT.LOADLIB,DISP=SHR
+//KIOSKIN  DD DSN=PROD.COBOLTUT.KIOSKIN,DISP=SHR
+//INTAKE   DD DSN=PROD.COBOLTUT.INTAKE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=43)
+//DAILYRPT DD DSN=PROD.COBOLTUT.DAILYRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=55)
+//SYSOUT   DD SYSOUT=*
+//
