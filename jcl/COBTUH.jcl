@@ -0,0 +1,15 @@
+//COBTUH   JOB (ACCTNO),'PAYROLL HOURS TOTALING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS COBOLTUH AGAINST THE SHIFT ROSTER'S HOURSIN EXTRACT.
+//* ADDED AUGUST 2026.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=COBOLTUH
+//STEPLIB  DD DSN=PROD.COBOLTUT.LOADLIB,DISP=SHR
+//HOURSIN  DD DSN=PROD.COBOLTUT.HOURSIN,DISP=SHR
+//HOURSRPT DD DSN=PROD.COBOLTUT.HOURSRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//
