@@ -3,36 +3,347 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut.
 AUTHOR. Elmaz Dzhelianchyk.
 DATE-WRITTEN.December 17th 2024
+*> August 8th 2026 - turned into a menu-driven front-desk kiosk loop,
+*> added SSN and numeric edit-checks, a circle calculator, a currency
+*> total option, and intake/report file logging.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INTAKE-FILE ASSIGN TO "INTAKE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INTAKE-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "DAILYRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
+FD INTAKE-FILE.
+01 INTAKE-RECORD.
+    05 IN-NAME PIC X(30).
+    05 IN-NUM1 PIC 9.
+    05 IN-NUM2 PIC 9.
+    05 IN-TOTAL PIC 99.
+    05 IN-SSAREA PIC 999.
+    05 IN-SSGROUP PIC 99.
+    05 IN-SSSERIAL PIC 9999.
+
+FD REPORT-FILE.
+01 REPORT-RECORD PIC X(55).
+
 WORKING-STORAGE SECTION .
 01 UserName PIC X(30) VALUE "You".
 01 Num1 PIC 9 VALUE ZEROS.
 01 Num2 PIC 9 VALUE ZEROS.
 01 Total PIC 99 VaLUE 0.
 01 SsNum.
-       02 SSArea PIC 999. 
+       02 SSArea PIC 999.
        02 SSGroup PIC 99.
        02 SSSerial PIC 9999.
 01 PIValue CONSTANT AS 3.14.
 
+01 AmtNum1 PIC 9(7)V99 VALUE 0.
+01 AmtNum2 PIC 9(7)V99 VALUE 0.
+01 AmtTotal PIC 9(7)V99 VALUE 0.
+
+01 Radius PIC 9(5)V99 VALUE 0.
+01 CircleArea PIC 9(7)V9999 VALUE 0.
+01 Circumference PIC 9(7)V9999 VALUE 0.
+
+01 WS-CHOICE PIC X VALUE SPACE.
+01 WS-CONTINUE-SW PIC X VALUE "Y".
+    88 KEEP-RUNNING VALUE "Y" "y".
+    88 STOP-RUNNING VALUE "N" "n".
+01 WS-VALID-SW PIC X VALUE "N".
+    88 VALID-ENTRY VALUE "Y".
+    88 INVALID-ENTRY VALUE "N".
+01 WS-SSN-SW PIC X VALUE "N".
+    88 SSN-VALID VALUE "Y".
+    88 SSN-INVALID VALUE "N".
+01 WS-INTAKE-STATUS PIC XX VALUE "00".
+01 WS-REPORT-STATUS PIC XX VALUE "00".
+01 WS-NUM-ENTRY PIC X VALUE SPACE.
+01 WS-AMT-ENTRY PIC X(9) VALUE SPACES.
+01 WS-RETRY-COUNT PIC 99 VALUE 0.
+01 WS-RETRY-LIMIT PIC 99 VALUE 5.
+01 WS-REPORT-LINE.
+    05 RPT-NAME PIC X(30).
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 RPT-NUM1 PIC 9.
+    05 FILLER PIC X(3) VALUE " + ".
+    05 RPT-NUM2 PIC 9.
+    05 FILLER PIC X(3) VALUE " = ".
+    05 RPT-TOTAL PIC 99.
+    05 FILLER PIC X(2) VALUE SPACES.
+    05 RPT-SSAREA PIC 999.
+    05 FILLER PIC X(1) VALUE "-".
+    05 RPT-SSGROUP PIC 99.
+    05 FILLER PIC X(1) VALUE "-".
+    05 RPT-SSSERIAL PIC 9999.
+
 PROCEDURE DIVISION.
-DISPLAY "What is your name " WITH NO ADVANCING
-ACCEPT UserName
-DISPLAY "Hello " UserName
-
-MOVE ZERO TO UserName
-DISPLAY UserName
-DISPLAY "Enter 2 values to sum "
-ACCEPT Num1
-ACCEPT Num2
-COMPUTE Total = Num1 + Num2
-DISPLAY Num1 " + " Num2 " = " Total
-DISPLAY "Enter your social security numner"
-ACCEPT SsNum
-DISPLAY "Area " SSArea
-
-
-STOP RUN.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM UNTIL STOP-RUNNING
+        PERFORM 2000-SHOW-MENU
+        PERFORM 3000-PROCESS-CHOICE
+    END-PERFORM
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT INTAKE-FILE
+    IF WS-INTAKE-STATUS = "35"
+        OPEN OUTPUT INTAKE-FILE
+        CLOSE INTAKE-FILE
+    ELSE
+        CLOSE INTAKE-FILE
+    END-IF
+    OPEN EXTEND INTAKE-FILE
+    OPEN INPUT REPORT-FILE
+    IF WS-REPORT-STATUS = "35"
+        OPEN OUTPUT REPORT-FILE
+        CLOSE REPORT-FILE
+    ELSE
+        CLOSE REPORT-FILE
+    END-IF
+    OPEN EXTEND REPORT-FILE.
+
+2000-SHOW-MENU.
+    DISPLAY SPACE
+    DISPLAY "===================================="
+    DISPLAY "  Front Desk Kiosk - Main Menu"
+    DISPLAY "===================================="
+    DISPLAY "  1. Process a visitor"
+    DISPLAY "  2. Circle calculator"
+    DISPLAY "  3. Currency total"
+    DISPLAY "  4. Exit"
+    DISPLAY "Enter your choice (1-4) " WITH NO ADVANCING
+    ACCEPT WS-CHOICE.
+
+3000-PROCESS-CHOICE.
+    EVALUATE WS-CHOICE
+        WHEN "1"
+            MOVE 0 TO WS-RETRY-COUNT
+            PERFORM 4000-PROCESS-VISITOR
+        WHEN "2"
+            MOVE 0 TO WS-RETRY-COUNT
+            PERFORM 5000-CIRCLE-CALC
+        WHEN "3"
+            MOVE 0 TO WS-RETRY-COUNT
+            PERFORM 6000-CURRENCY-TOTAL
+        WHEN "4"
+            SET STOP-RUNNING TO TRUE
+        WHEN OTHER
+            ADD 1 TO WS-RETRY-COUNT
+            IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+                DISPLAY "Too many invalid entries - ending session"
+                SET STOP-RUNNING TO TRUE
+            ELSE
+                DISPLAY "Invalid choice - please select 1-4"
+            END-IF
+    END-EVALUATE.
+
+4000-PROCESS-VISITOR.
+    PERFORM 4100-GREET-VISITOR
+    PERFORM 4200-SUM-DEMO
+    IF NOT STOP-RUNNING
+        PERFORM 4300-CAPTURE-SSN
+    END-IF
+    IF NOT STOP-RUNNING
+        PERFORM 4400-WRITE-INTAKE-RECORD
+        PERFORM 4500-WRITE-REPORT-RECORD
+    END-IF
+    PERFORM 4600-CLEAR-VISITOR.
+
+4100-GREET-VISITOR.
+    DISPLAY "What is your name " WITH NO ADVANCING
+    ACCEPT UserName
+    DISPLAY "Hello " UserName.
+
+4200-SUM-DEMO.
+    DISPLAY "Enter 2 values to sum "
+    PERFORM 4210-ACCEPT-NUM1
+    IF NOT STOP-RUNNING
+        PERFORM 4220-ACCEPT-NUM2
+    END-IF
+    IF NOT STOP-RUNNING
+        COMPUTE Total = Num1 + Num2
+        DISPLAY Num1 " + " Num2 " = " Total
+    END-IF.
+
+4210-ACCEPT-NUM1.
+    SET INVALID-ENTRY TO TRUE
+    MOVE 0 TO WS-RETRY-COUNT
+    PERFORM UNTIL VALID-ENTRY OR STOP-RUNNING
+        DISPLAY "First value (0-9) " WITH NO ADVANCING
+        MOVE SPACE TO WS-NUM-ENTRY
+        ACCEPT WS-NUM-ENTRY
+        IF WS-NUM-ENTRY = SPACE OR WS-NUM-ENTRY NOT NUMERIC
+            ADD 1 TO WS-RETRY-COUNT
+            IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+                DISPLAY "Too many invalid entries - ending session"
+                SET STOP-RUNNING TO TRUE
+            ELSE
+                DISPLAY "Invalid entry - please enter a single digit 0-9"
+            END-IF
+        ELSE
+            MOVE WS-NUM-ENTRY TO Num1
+            SET VALID-ENTRY TO TRUE
+        END-IF
+    END-PERFORM.
+
+4220-ACCEPT-NUM2.
+    SET INVALID-ENTRY TO TRUE
+    MOVE 0 TO WS-RETRY-COUNT
+    PERFORM UNTIL VALID-ENTRY OR STOP-RUNNING
+        DISPLAY "Second value (0-9) " WITH NO ADVANCING
+        MOVE SPACE TO WS-NUM-ENTRY
+        ACCEPT WS-NUM-ENTRY
+        IF WS-NUM-ENTRY = SPACE OR WS-NUM-ENTRY NOT NUMERIC
+            ADD 1 TO WS-RETRY-COUNT
+            IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+                DISPLAY "Too many invalid entries - ending session"
+                SET STOP-RUNNING TO TRUE
+            ELSE
+                DISPLAY "Invalid entry - please enter a single digit 0-9"
+            END-IF
+        ELSE
+            MOVE WS-NUM-ENTRY TO Num2
+            SET VALID-ENTRY TO TRUE
+        END-IF
+    END-PERFORM.
+
+4300-CAPTURE-SSN.
+    SET SSN-INVALID TO TRUE
+    MOVE 0 TO WS-RETRY-COUNT
+    PERFORM UNTIL SSN-VALID OR STOP-RUNNING
+        DISPLAY "Enter your social security number (9 digits) " WITH NO ADVANCING
+        ACCEPT SsNum
+        PERFORM 4310-VALIDATE-SSN
+        IF SSN-INVALID
+            ADD 1 TO WS-RETRY-COUNT
+            IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+                DISPLAY "Too many invalid entries - ending session"
+                SET STOP-RUNNING TO TRUE
+            END-IF
+        END-IF
+    END-PERFORM
+    IF NOT STOP-RUNNING
+        DISPLAY "Area " SSArea
+    END-IF.
+
+4310-VALIDATE-SSN.
+    IF SsNum NOT NUMERIC
+        DISPLAY "Invalid SSN - digits only - please re-enter"
+        SET SSN-INVALID TO TRUE
+    ELSE
+        IF SSArea = 0 OR SSArea = 666 OR (SSArea >= 900 AND SSArea <= 999)
+            DISPLAY "Invalid SSN area " SSArea " - please re-enter"
+            SET SSN-INVALID TO TRUE
+        ELSE
+            IF SSGroup = 0
+                DISPLAY "Invalid SSN group 00 - please re-enter"
+                SET SSN-INVALID TO TRUE
+            ELSE
+                IF SSSerial = 0
+                    DISPLAY "Invalid SSN serial 0000 - please re-enter"
+                    SET SSN-INVALID TO TRUE
+                ELSE
+                    SET SSN-VALID TO TRUE
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+4400-WRITE-INTAKE-RECORD.
+    MOVE UserName TO IN-NAME
+    MOVE Num1 TO IN-NUM1
+    MOVE Num2 TO IN-NUM2
+    MOVE Total TO IN-TOTAL
+    MOVE SSArea TO IN-SSAREA
+    MOVE SSGroup TO IN-SSGROUP
+    MOVE SSSerial TO IN-SSSERIAL
+    WRITE INTAKE-RECORD.
+
+4500-WRITE-REPORT-RECORD.
+    MOVE UserName TO RPT-NAME
+    MOVE Num1 TO RPT-NUM1
+    MOVE Num2 TO RPT-NUM2
+    MOVE Total TO RPT-TOTAL
+    MOVE SSArea TO RPT-SSAREA
+    MOVE SSGroup TO RPT-SSGROUP
+    MOVE SSSerial TO RPT-SSSERIAL
+    WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+4600-CLEAR-VISITOR.
+    MOVE SPACES TO UserName
+    MOVE ZERO TO Num1
+    MOVE ZERO TO Num2
+    MOVE ZERO TO Total
+    MOVE ZERO TO SsNum.
+
+5000-CIRCLE-CALC.
+    DISPLAY "Enter radius " WITH NO ADVANCING
+    ACCEPT Radius
+    COMPUTE CircleArea ROUNDED = PIValue * Radius * Radius
+    COMPUTE Circumference ROUNDED = 2 * PIValue * Radius
+    DISPLAY "Radius        = " Radius
+    DISPLAY "Area          = " CircleArea
+    DISPLAY "Circumference = " Circumference.
+
+6000-CURRENCY-TOTAL.
+    PERFORM 6100-ACCEPT-AMT1
+    IF NOT STOP-RUNNING
+        PERFORM 6200-ACCEPT-AMT2
+    END-IF
+    IF NOT STOP-RUNNING
+        COMPUTE AmtTotal ROUNDED = AmtNum1 + AmtNum2
+        DISPLAY AmtNum1 " + " AmtNum2 " = " AmtTotal
+    END-IF.
+
+6100-ACCEPT-AMT1.
+    SET INVALID-ENTRY TO TRUE
+    MOVE 0 TO WS-RETRY-COUNT
+    PERFORM UNTIL VALID-ENTRY OR STOP-RUNNING
+        DISPLAY "Enter first dollar amount " WITH NO ADVANCING
+        MOVE SPACES TO WS-AMT-ENTRY
+        ACCEPT WS-AMT-ENTRY
+        IF WS-AMT-ENTRY = SPACES OR FUNCTION TRIM(WS-AMT-ENTRY) NOT NUMERIC
+            ADD 1 TO WS-RETRY-COUNT
+            IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+                DISPLAY "Too many invalid entries - ending session"
+                SET STOP-RUNNING TO TRUE
+            ELSE
+                DISPLAY "Invalid entry - please enter digits only"
+            END-IF
+        ELSE
+            MOVE WS-AMT-ENTRY TO AmtNum1
+            SET VALID-ENTRY TO TRUE
+        END-IF
+    END-PERFORM.
+
+6200-ACCEPT-AMT2.
+    SET INVALID-ENTRY TO TRUE
+    MOVE 0 TO WS-RETRY-COUNT
+    PERFORM UNTIL VALID-ENTRY OR STOP-RUNNING
+        DISPLAY "Enter second dollar amount " WITH NO ADVANCING
+        MOVE SPACES TO WS-AMT-ENTRY
+        ACCEPT WS-AMT-ENTRY
+        IF WS-AMT-ENTRY = SPACES OR FUNCTION TRIM(WS-AMT-ENTRY) NOT NUMERIC
+            ADD 1 TO WS-RETRY-COUNT
+            IF WS-RETRY-COUNT >= WS-RETRY-LIMIT
+                DISPLAY "Too many invalid entries - ending session"
+                SET STOP-RUNNING TO TRUE
+            ELSE
+                DISPLAY "Invalid entry - please enter digits only"
+            END-IF
+        ELSE
+            MOVE WS-AMT-ENTRY TO AmtNum2
+            SET VALID-ENTRY TO TRUE
+        END-IF
+    END-PERFORM.
+
+9000-TERMINATE.
+    CLOSE INTAKE-FILE
+    CLOSE REPORT-FILE.
